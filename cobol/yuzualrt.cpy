@@ -0,0 +1,19 @@
+      *> ============================================================
+      *> YUZUALRT — layout del registro de la cola de alertas
+      *> Un registro por corrida cuyo STATUS-CODE llego a CRITICAL,
+      *> anexado a YUZU.ALERTS.QUEUE para que el poller de paging
+      *> tenga un solo archivo que vigilar.
+      *> ============================================================
+       01  ALERT-RECORD.
+           05 AQ-TIMESTAMP        PIC X(14).
+           05 AQ-NAME             PIC X(32).
+           05 AQ-STATUS           PIC X(16).
+           05 AQ-STATUS-CODE      PIC 9.
+           05 AQ-TOTAL-REQ        PIC 9(10).
+           05 AQ-OK-REQ           PIC 9(10).
+           05 AQ-ERR-REQ          PIC 9(10).
+           05 AQ-ERROR-RATE       PIC 9(3)V99.
+           05 AQ-AVG-LAT          PIC 9(8)V99.
+           05 AQ-LAST-LAT         PIC 9(8)V99.
+           05 AQ-ACTIVE           PIC 9(6).
+           05 AQ-UPTIME           PIC 9(10).
