@@ -0,0 +1,194 @@
+      *> ============================================================
+      *> Yuzu — COBOL Metrics Fleet Summary
+      *> Compilar: cobc -x -o yuzu-metrics-fleet metrics-fleet.cob
+      *> Uso:      ./yuzu-metrics-fleet
+      *> Lee YUZU.METRICS.HIST (escrito por YUZU-METRICS) de punta a
+      *> punta y se queda con el ultimo registro visto de cada
+      *> servicio distinto (HR-NAME); imprime una linea de resumen
+      *> por servicio y, al final, el peor STATUS_CODE de la flota
+      *> completa (OK/WARNING/CRITICAL), para no tener que correr
+      *> YUZU-METRICS una vez por servicio y sacar el maximo a mano.
+      *> ============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YUZU-METRICS-FLEET.
+       AUTHOR. YUZU-PROJECT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "YUZU.METRICS.HIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE.
+           COPY "yuzuhist.cpy".
+
+       WORKING-STORAGE SECTION.
+           01 WS-HIST-FS          PIC XX      VALUE SPACES.
+           01 WS-EOF-FLAG         PIC X       VALUE 'N'.
+           01 WS-ANY-RECORDS      PIC X       VALUE 'N'.
+
+      *> Ultimo registro visto por servicio — una fila por HR-NAME
+      *> distinto; se sobreescribe cada vez que se vuelve a ver el
+      *> mismo nombre, asi que al llegar a EOF cada fila tiene el
+      *> registro mas reciente de ese servicio.
+           01 WS-FLEET-COUNT      PIC 9(4)    VALUE 0.
+           01 WS-FLEET-FOUND      PIC X       VALUE 'N'.
+           01 WS-FLEET-MATCH-IDX  PIC 9(4)    VALUE 0.
+           01 WS-FLEET-TABLE.
+               05 WS-FLEET-ENTRY  OCCURS 200 TIMES
+                       INDEXED BY WS-FLEET-IDX.
+                   10 WS-FLT-NAME        PIC X(32).
+                   10 WS-FLT-TIMESTAMP   PIC X(14).
+                   10 WS-FLT-TOTAL-REQ   PIC 9(10).
+                   10 WS-FLT-OK-REQ      PIC 9(10).
+                   10 WS-FLT-ERR-REQ     PIC 9(10).
+                   10 WS-FLT-AVG-LAT     PIC 9(8)V99.
+                   10 WS-FLT-STATUS-CODE PIC 9.
+
+           01 WS-FLEET-WORST-CODE PIC 9       VALUE 0.
+           01 WS-FLEET-STATUS-NAME PIC X(8)   VALUE SPACES.
+           01 WS-ROW-STATUS-NAME  PIC X(8)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT HIST-FILE
+           IF WS-HIST-FS = "35"
+               DISPLAY "ERROR:NO_HISTORY_FILE"
+               STOP RUN
+           END-IF
+
+           PERFORM READ-HIST-RECORD
+           PERFORM LOAD-LATEST-PER-SERVICE UNTIL WS-EOF-FLAG = 'Y'
+           CLOSE HIST-FILE
+
+           IF WS-ANY-RECORDS = 'N'
+               DISPLAY "ERROR:NO_HISTORY_RECORDS"
+               STOP RUN
+           END-IF
+
+           DISPLAY "NAME      LAST_SEEN       TOTAL_REQ   ERR_REQ"
+               "     AVG_LAT  STATUS"
+           PERFORM PRINT-FLEET-ROW
+               VARYING WS-FLEET-IDX FROM 1 BY 1
+               UNTIL WS-FLEET-IDX > WS-FLEET-COUNT
+
+           MOVE 0 TO WS-FLEET-WORST-CODE
+           PERFORM FIND-WORST-STATUS
+               VARYING WS-FLEET-IDX FROM 1 BY 1
+               UNTIL WS-FLEET-IDX > WS-FLEET-COUNT
+
+           PERFORM STATUS-CODE-TO-NAME
+
+           DISPLAY "FLEET_STATUS:" FUNCTION TRIM(WS-FLEET-STATUS-NAME)
+           DISPLAY "FLEET_STATUS_CODE:" WS-FLEET-WORST-CODE
+
+           MOVE WS-FLEET-WORST-CODE TO RETURN-CODE
+           STOP RUN.
+
+      *> ============================================================
+      *> Leer el siguiente registro de historia
+      *> ============================================================
+       READ-HIST-RECORD.
+           READ HIST-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   MOVE 'Y' TO WS-ANY-RECORDS
+           END-READ.
+
+      *> ============================================================
+      *> Ubicar (o crear) la fila de WS-FLEET-TABLE para HR-NAME y
+      *> sobreescribirla con el registro actual, de forma que al
+      *> terminar de leer el archivo cada fila tenga la corrida mas
+      *> reciente de ese servicio
+      *> ============================================================
+       LOAD-LATEST-PER-SERVICE.
+           MOVE 'N' TO WS-FLEET-FOUND
+           PERFORM FIND-FLEET-ENTRY
+               VARYING WS-FLEET-IDX FROM 1 BY 1
+               UNTIL WS-FLEET-IDX > WS-FLEET-COUNT
+                  OR WS-FLEET-FOUND = 'Y'
+
+           IF WS-FLEET-FOUND = 'Y'
+               SET WS-FLEET-IDX TO WS-FLEET-MATCH-IDX
+               PERFORM STORE-FLEET-ROW
+           ELSE
+               IF WS-FLEET-COUNT < 200
+                   ADD 1 TO WS-FLEET-COUNT
+                   SET WS-FLEET-IDX TO WS-FLEET-COUNT
+                   PERFORM STORE-FLEET-ROW
+               END-IF
+      *>        Si la tabla ya esta llena y HR-NAME no tiene fila
+      *>        propia no hay donde guardar este registro sin pisar
+      *>        una fila fuera de los limites de WS-FLEET-TABLE; se
+      *>        descarta en vez de escribir en una fila 201 que no
+      *>        existe (mas de 200 servicios distintos en el
+      *>        historial no estan cubiertos por este resumen)
+           END-IF
+
+           PERFORM READ-HIST-RECORD.
+
+      *> ============================================================
+      *> Copiar el registro de historia actual a la fila
+      *> WS-FLEET-IDX ya ubicada o creada
+      *> ============================================================
+       STORE-FLEET-ROW.
+           MOVE HR-NAME        TO WS-FLT-NAME(WS-FLEET-IDX)
+           MOVE HR-TIMESTAMP   TO WS-FLT-TIMESTAMP(WS-FLEET-IDX)
+           MOVE HR-TOTAL-REQ   TO WS-FLT-TOTAL-REQ(WS-FLEET-IDX)
+           MOVE HR-OK-REQ      TO WS-FLT-OK-REQ(WS-FLEET-IDX)
+           MOVE HR-ERR-REQ     TO WS-FLT-ERR-REQ(WS-FLEET-IDX)
+           MOVE HR-AVG-LAT     TO WS-FLT-AVG-LAT(WS-FLEET-IDX)
+           MOVE HR-STATUS-CODE TO WS-FLT-STATUS-CODE(WS-FLEET-IDX).
+
+      *> ============================================================
+      *> Comparar la fila WS-FLEET-IDX contra HR-NAME; si calza,
+      *> recordar el indice en WS-FLEET-MATCH-IDX
+      *> ============================================================
+       FIND-FLEET-ENTRY.
+           IF WS-FLT-NAME(WS-FLEET-IDX) = HR-NAME
+               MOVE 'Y' TO WS-FLEET-FOUND
+               SET WS-FLEET-MATCH-IDX TO WS-FLEET-IDX
+           END-IF.
+
+      *> ============================================================
+      *> Imprimir la linea de resumen de la fila WS-FLEET-IDX
+      *> ============================================================
+       PRINT-FLEET-ROW.
+           MOVE WS-FLT-STATUS-CODE(WS-FLEET-IDX) TO WS-FLEET-WORST-CODE
+           PERFORM STATUS-CODE-TO-NAME
+           MOVE WS-FLEET-STATUS-NAME TO WS-ROW-STATUS-NAME
+
+           DISPLAY FUNCTION TRIM(WS-FLT-NAME(WS-FLEET-IDX)) " "
+               WS-FLT-TIMESTAMP(WS-FLEET-IDX) " "
+               WS-FLT-TOTAL-REQ(WS-FLEET-IDX) " "
+               WS-FLT-ERR-REQ(WS-FLEET-IDX) " "
+               WS-FLT-AVG-LAT(WS-FLEET-IDX) " "
+               FUNCTION TRIM(WS-ROW-STATUS-NAME).
+
+      *> ============================================================
+      *> Quedarse con el peor STATUS_CODE visto entre todas las
+      *> filas de WS-FLEET-TABLE
+      *> ============================================================
+       FIND-WORST-STATUS.
+           IF WS-FLT-STATUS-CODE(WS-FLEET-IDX) > WS-FLEET-WORST-CODE
+               MOVE WS-FLT-STATUS-CODE(WS-FLEET-IDX)
+                   TO WS-FLEET-WORST-CODE
+           END-IF.
+
+      *> ============================================================
+      *> Traducir WS-FLEET-WORST-CODE (o, reutilizado por
+      *> PRINT-FLEET-ROW, el codigo de una sola fila) a su nombre
+      *> ============================================================
+       STATUS-CODE-TO-NAME.
+           EVALUATE WS-FLEET-WORST-CODE
+               WHEN 1 MOVE "OK"       TO WS-FLEET-STATUS-NAME
+               WHEN 2 MOVE "WARNING"  TO WS-FLEET-STATUS-NAME
+               WHEN 3 MOVE "CRITICAL" TO WS-FLEET-STATUS-NAME
+               WHEN OTHER MOVE "UNKNOWN" TO WS-FLEET-STATUS-NAME
+           END-EVALUATE.
