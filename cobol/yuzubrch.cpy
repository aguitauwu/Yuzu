@@ -0,0 +1,12 @@
+      *> ============================================================
+      *> YUZUBRCH — layout del registro de rachas de alerta
+      *> Un registro por servicio distinto visto en YUZU.METRICS.BREACH;
+      *> cuenta cuantas corridas consecutivas lleva activa cada alerta,
+      *> para que DETERMINE-STATUS solo escale el estado tras N
+      *> corridas seguidas en vez de en el primer tick ruidoso.
+      *> ============================================================
+       01  BREACH-RECORD.
+           05 BR-NAME             PIC X(32).
+           05 BR-HIGHLAT-STREAK    PIC 9(4).
+           05 BR-HIGHERR-STREAK    PIC 9(4).
+           05 BR-LOWREQ-STREAK     PIC 9(4).
