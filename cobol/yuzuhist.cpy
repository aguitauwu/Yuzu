@@ -0,0 +1,16 @@
+      *> ============================================================
+      *> YUZUHIST — layout del registro de historia de metricas
+      *> Un registro por corrida de YUZU-METRICS, anexado a
+      *> YUZU.METRICS.HIST. Compartido por YUZU-METRICS (quien lo
+      *> escribe) y YUZU-METRICS-RPT / YUZU-METRICS-FLEET (quienes
+      *> lo leen) para que el layout no se desincronice entre
+      *> programas.
+      *> ============================================================
+       01  HIST-RECORD.
+           05 HR-TIMESTAMP        PIC X(14).
+           05 HR-NAME             PIC X(32).
+           05 HR-TOTAL-REQ        PIC 9(10).
+           05 HR-OK-REQ           PIC 9(10).
+           05 HR-ERR-REQ          PIC 9(10).
+           05 HR-AVG-LAT          PIC 9(8)V99.
+           05 HR-STATUS-CODE      PIC 9.
