@@ -0,0 +1,10 @@
+      *> ============================================================
+      *> YUZUPARM — layout del registro de parametros de alerta
+      *> Un solo registro en YUZU.METRICS.PARM; permite afinar la
+      *> sensibilidad de EVALUATE-ALERTS sin recompilar.
+      *> ============================================================
+       01  PARM-RECORD.
+           05 PM-LAT-THRESHOLD    PIC 9(8)V99.
+           05 PM-ERR-THRESHOLD    PIC 9(3)V99.
+           05 PM-LOWREQ-UPTIME    PIC 9(10).
+           05 PM-BREACH-THRESHOLD PIC 9(4).
