@@ -10,7 +10,81 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> YUZU.METRICS.HIST — historia diaria, un registro por corrida,
+      *> anexado con OPEN EXTEND (ver APPEND-HISTORY).
+           SELECT HIST-FILE ASSIGN TO "YUZU.METRICS.HIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-FS.
+
+      *> YUZU.ALERTS.QUEUE — una cola para el poller de paging; solo
+      *> se anexa cuando DETERMINE-STATUS fija STATUS-CRIT.
+           SELECT ALERT-FILE ASSIGN TO "YUZU.ALERTS.QUEUE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERT-FS.
+
+      *> YUZU.METRICS.PARM — umbrales de EVALUATE-ALERTS; si no
+      *> existe se usan los valores por defecto de WORKING-STORAGE.
+           SELECT PARM-FILE ASSIGN TO "YUZU.METRICS.PARM"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PARM-FS.
+
+      *> Archivo de lote opcional — un JSON por linea, uno por
+      *> instancia en ejecucion. El nombre llega en WS-BATCH-NAME en
+      *> tiempo de ejecucion, de ahi ASSIGN DYNAMIC en vez de un
+      *> nombre de archivo fijo.
+           SELECT BATCH-FILE ASSIGN DYNAMIC WS-BATCH-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FS.
+
+      *> YUZU.METRICS.BREACH — una racha de corridas consecutivas en
+      *> alerta por servicio; se relee completa al inicio y se
+      *> reescribe completa al final (ver READ-BREACH-COUNTERS /
+      *> WRITE-BREACH-COUNTERS).
+           SELECT BREACH-FILE ASSIGN TO "YUZU.METRICS.BREACH"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BREACH-FS.
+
+      *> YUZU.METRICS.FIXED — un registro de ancho fijo por corrida,
+      *> para que C++ y Assembly lean columnas estables en vez de
+      *> depender del espaciado de un DISPLAY (ver OUTPUT-METRICS-
+      *> FIXED).
+           SELECT FIXED-FILE ASSIGN TO "YUZU.METRICS.FIXED"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FIXED-FS.
+
+      *> YUZU.METRICS.PREV — el ultimo snapshot acumulado visto por
+      *> servicio; se relee completo al inicio y se reescribe
+      *> completo al final (ver READ-PREV-SNAPSHOT/WRITE-PREV-
+      *> SNAPSHOT), igual que YUZU.METRICS.BREACH.
+           SELECT PREV-FILE ASSIGN TO "YUZU.METRICS.PREV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PREV-FS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE.
+           COPY "yuzuhist.cpy".
+
+       FD  ALERT-FILE.
+           COPY "yuzualrt.cpy".
+
+       FD  PARM-FILE.
+           COPY "yuzuparm.cpy".
+
+       FD  BREACH-FILE.
+           COPY "yuzubrch.cpy".
+
+       FD  FIXED-FILE.
+           COPY "yuzufix.cpy".
+
+       FD  PREV-FILE.
+           COPY "yuzuprev.cpy".
+
+       FD  BATCH-FILE.
+           01 BATCH-RECORD        PIC X(4096).
+
        WORKING-STORAGE SECTION.
 
       *> Input raw
@@ -32,6 +106,27 @@
            01 WS-VERSION          PIC X(16)   VALUE SPACES.
            01 WS-NAME             PIC X(32)   VALUE SPACES.
 
+      *> Muestras de latencia — "latency_samples" es opcional en el
+      *> JSON de entrada; cuando viene, PARSE-LATENCY-SAMPLES la
+      *> carga aqui y CALCULATE-METRICS la ordena para derivar
+      *> WS-P95-LAT/WS-P99-LAT (ver ORDER-LATENCY-SAMPLES)
+           01 WS-LAT-SAMPLE-COUNT PIC 9(4)    VALUE 0.
+           01 WS-LAT-SAMPLES-TABLE.
+               05 WS-LAT-SAMPLE   OCCURS 500 TIMES
+                       INDEXED BY WS-LAT-IDX
+                       PIC 9(8)V99.
+           01 WS-LAT-RAW          PIC X(4096) VALUE SPACES.
+           01 WS-LAT-SAMPLE-TEXT  PIC X(4096) VALUE SPACES.
+           01 WS-LAT-SAMPLE-TOKEN PIC X(16)   VALUE SPACES.
+           01 WS-LAT-PTR          PIC 9(4)    VALUE 1.
+           01 WS-LAT-TEXT-LEN     PIC 9(4)    VALUE 0.
+           01 WS-LAT-SWAPPED      PIC X       VALUE 'N'.
+           01 WS-LAT-TEMP         PIC 9(8)V99 VALUE 0.
+           01 WS-P95-LAT          PIC 9(8)V99 VALUE 0.
+           01 WS-P99-LAT          PIC 9(8)V99 VALUE 0.
+           01 WS-P95-IDX          PIC 9(4)    VALUE 0.
+           01 WS-P99-IDX          PIC 9(4)    VALUE 0.
+
       *> Métricas calculadas
            01 WS-ERROR-RATE       PIC 9(3)V99 VALUE 0.
            01 WS-SUCCESS-RATE     PIC 9(3)V99 VALUE 0.
@@ -51,6 +146,7 @@
                88 STATUS-OK       VALUE 1.
                88 STATUS-WARN     VALUE 2.
                88 STATUS-CRIT     VALUE 3.
+           01 WS-WORST-STATUS-CODE PIC 9       VALUE 0.
 
       *> Auxiliares
            01 WS-TEMP             PIC 9(10)V99 VALUE 0.
@@ -58,25 +154,163 @@
            01 WS-IDX              PIC 9(4)     VALUE 0.
            01 WS-DUMMY            PIC X(64)    VALUE SPACES.
            01 WS-OUTPUT           PIC X(4096)  VALUE SPACES.
-           01 WS-FORMATTED-LAT    PIC ZZZ9.99  VALUE 0.
+           01 WS-FORMATTED-LAT    PIC Z(7)9.99 VALUE 0.
+
+      *> Campos editados para salida JSON — sin ceros a la izquierda,
+      *> porque RFC 8259 no permite numeros con cero a la izquierda y
+      *> los campos PIC 9(n) de WORKING-STORAGE siempre rellenan con
+      *> ceros. Uno por campo numerico de OUTPUT-METRICS-JSON, cada
+      *> uno se llena con MOVE justo antes de su STRING.
+           01 WS-JSON-TOTAL-REQ       PIC Z(9)9     VALUE 0.
+           01 WS-JSON-OK-REQ          PIC Z(9)9     VALUE 0.
+           01 WS-JSON-ERR-REQ         PIC Z(9)9     VALUE 0.
+           01 WS-JSON-DELTA-TOTAL-REQ PIC Z(9)9     VALUE 0.
+           01 WS-JSON-DELTA-OK-REQ    PIC Z(9)9     VALUE 0.
+           01 WS-JSON-DELTA-ERR-REQ   PIC Z(9)9     VALUE 0.
+           01 WS-JSON-UPTIME          PIC Z(9)9     VALUE 0.
+           01 WS-JSON-ACTIVE          PIC Z(5)9     VALUE 0.
+           01 WS-JSON-SUCCESS-RATE    PIC Z(2)9.99  VALUE 0.
+           01 WS-JSON-ERROR-RATE      PIC Z(2)9.99  VALUE 0.
+           01 WS-JSON-AVG-LAT         PIC Z(7)9.99  VALUE 0.
+           01 WS-JSON-LAST-LAT        PIC Z(7)9.99  VALUE 0.
+           01 WS-JSON-MIN-LAT         PIC Z(7)9.99  VALUE 0.
+           01 WS-JSON-MAX-LAT         PIC Z(7)9.99  VALUE 0.
+           01 WS-JSON-P95-LAT         PIC Z(7)9.99  VALUE 0.
+           01 WS-JSON-P99-LAT         PIC Z(7)9.99  VALUE 0.
+           01 WS-JSON-REQ-PER-MIN     PIC Z(7)9.99  VALUE 0.
+           01 WS-JSON-UPTIME-MIN      PIC Z(7)9     VALUE 0.
+           01 WS-JSON-UPTIME-HOURS    PIC Z(5)9     VALUE 0.
+           01 WS-JSON-UPTIME-DAYS     PIC Z(3)9     VALUE 0.
+
+      *> Campos ausentes del JSON de entrada — distingue "el campo
+      *> vino en 0" de "el campo nunca vino"; ver PARSE-JSON y
+      *> BUILD-FIELDS-MISSING.
+           01 WS-MISSING-TOTAL    PIC X        VALUE 'N'.
+           01 WS-MISSING-OK       PIC X        VALUE 'N'.
+           01 WS-MISSING-ERR      PIC X        VALUE 'N'.
+           01 WS-MISSING-AVG      PIC X        VALUE 'N'.
+           01 WS-MISSING-LAST     PIC X        VALUE 'N'.
+           01 WS-MISSING-UPTIME   PIC X        VALUE 'N'.
+           01 WS-FIELDS-MISSING   PIC X(80)    VALUE SPACES.
+           01 WS-FM-PTR           PIC 9(4)     VALUE 1.
+
+      *> Formato de salida — segundo argumento de linea de comandos
+      *> ("CSV" o "JSON"); cualquier otro valor (incluido ausente)
+      *> deja el formato KEY:value de siempre. Ver OUTPUT-METRICS.
+           01 WS-OUTPUT-FORMAT    PIC X(08)    VALUE SPACES.
+           01 WS-FMT-LINE         PIC X(2048)  VALUE SPACES.
+
+      *> Historia (YUZU.METRICS.HIST)
+           01 WS-HIST-FS          PIC XX      VALUE SPACES.
+           01 WS-CURRENT-DATE     PIC X(21)   VALUE SPACES.
+           01 WS-TIMESTAMP        PIC X(14)   VALUE SPACES.
+
+      *> Cola de alertas (YUZU.ALERTS.QUEUE)
+           01 WS-ALERT-FS         PIC XX      VALUE SPACES.
+
+      *> Umbrales de alerta (YUZU.METRICS.PARM) — valores por
+      *> defecto si el archivo de parametros no existe.
+           01 WS-PARM-FS          PIC XX      VALUE SPACES.
+           01 WS-LAT-THRESHOLD    PIC 9(8)V99 VALUE 100.
+           01 WS-ERR-THRESHOLD    PIC 9(3)V99 VALUE 5.
+           01 WS-LOWREQ-UPTIME    PIC 9(10)   VALUE 60.
+           01 WS-BREACH-THRESHOLD PIC 9(4)    VALUE 3.
+
+      *> Rachas de alerta (YUZU.METRICS.BREACH) — una fila por
+      *> servicio distinto, cargada completa en memoria al inicio y
+      *> reescrita completa al final; ver UPDATE-BREACH-COUNTERS.
+           01 WS-BREACH-FS        PIC XX      VALUE SPACES.
+           01 WS-BREACH-EOF       PIC X       VALUE 'N'.
+           01 WS-BREACH-FOUND     PIC X       VALUE 'N'.
+           01 WS-BREACH-OVERFLOW  PIC X       VALUE 'N'.
+           01 WS-BREACH-COUNT     PIC 9(4)    VALUE 0.
+           01 WS-BREACH-MATCH-IDX PIC 9(4)    VALUE 0.
+           01 WS-HIGHLAT-STREAK   PIC 9(4)    VALUE 0.
+           01 WS-HIGHERR-STREAK   PIC 9(4)    VALUE 0.
+           01 WS-LOWREQ-STREAK    PIC 9(4)    VALUE 0.
+           01 WS-BREACH-TABLE.
+               05 WS-BREACH-ENTRY OCCURS 200 TIMES
+                       INDEXED BY WS-BREACH-IDX.
+                   10 WS-BRT-NAME           PIC X(32).
+                   10 WS-BRT-HIGHLAT-STREAK PIC 9(4).
+                   10 WS-BRT-HIGHERR-STREAK PIC 9(4).
+                   10 WS-BRT-LOWREQ-STREAK  PIC 9(4).
+
+      *> Snapshot previo por servicio (YUZU.METRICS.PREV) — ver
+      *> CALCULATE-DELTAS. WS-TOTAL-REQ/WS-OK-REQ/WS-ERR-REQ son
+      *> contadores acumulados de vida del servicio; esta tabla
+      *> recuerda el ultimo valor visto para poder restar y obtener
+      *> "desde el ultimo chequeo".
+           01 WS-PREV-FS          PIC XX      VALUE SPACES.
+           01 WS-PREV-EOF         PIC X       VALUE 'N'.
+           01 WS-PREV-FOUND       PIC X       VALUE 'N'.
+           01 WS-PREV-COUNT       PIC 9(4)    VALUE 0.
+           01 WS-PREV-MATCH-IDX   PIC 9(4)    VALUE 0.
+           01 WS-DELTA-TOTAL-REQ  PIC 9(10)   VALUE 0.
+           01 WS-DELTA-OK-REQ     PIC 9(10)   VALUE 0.
+           01 WS-DELTA-ERR-REQ    PIC 9(10)   VALUE 0.
+           01 WS-DELTA-TEMP       PIC S9(10)  VALUE 0.
+           01 WS-PREV-TABLE.
+               05 WS-PRV-ENTRY    OCCURS 200 TIMES
+                       INDEXED BY WS-PREV-IDX.
+                   10 WS-PRV-NAME      PIC X(32).
+                   10 WS-PRV-TOTAL-REQ PIC 9(10).
+                   10 WS-PRV-OK-REQ    PIC 9(10).
+                   10 WS-PRV-ERR-REQ   PIC 9(10).
+
+      *> Modo de entrada — WS-INPUT trae un solo snapshot JSON
+      *> ("{...") o el nombre de un archivo de lote con un
+      *> snapshot por linea (ver PROCESS-BATCH-FILE).
+           01 WS-BATCH-NAME       PIC X(256)  VALUE SPACES.
+           01 WS-BATCH-FS         PIC XX      VALUE SPACES.
+           01 WS-BATCH-EOF        PIC X       VALUE 'N'.
+           01 WS-FIRST-CHAR       PIC X       VALUE SPACE.
+
+      *> Registro de ancho fijo (YUZU.METRICS.FIXED)
+           01 WS-FIXED-FS         PIC XX      VALUE SPACES.
 
       *> Delimitadores JSON — evita escapes invalidos en COBOL
-           01 WS-DL-TOTAL         PIC X(20)
+      *> El PIC de cada delimitador debe medir exactamente el largo
+      *> del literal VALUE; el relleno con espacios de UNSTRING
+      *> DELIMITED BY impide que el delimitador calce con el JSON.
+           01 WS-DL-TOTAL         PIC X(16)
                VALUE 'total_requests":'.
-           01 WS-DL-OK            PIC X(16)
+           01 WS-DL-OK            PIC X(13)
                VALUE 'ok_requests":'.
-           01 WS-DL-ERR           PIC X(20)
+           01 WS-DL-ERR           PIC X(16)
                VALUE 'error_requests":'.
-           01 WS-DL-AVG           PIC X(20)
+           01 WS-DL-AVG           PIC X(16)
                VALUE 'avg_latency_ms":'.
-           01 WS-DL-LAST          PIC X(22)
+           01 WS-DL-LAST          PIC X(17)
                VALUE 'last_latency_ms":'.
-           01 WS-DL-UPTIME        PIC X(20)
+           01 WS-DL-UPTIME        PIC X(16)
                VALUE 'uptime_seconds":'.
+           01 WS-DL-ACTIVE        PIC X(08)
+               VALUE 'active":'.
+           01 WS-DL-MINLAT        PIC X(16)
+               VALUE 'min_latency_ms":'.
+           01 WS-DL-MAXLAT        PIC X(16)
+               VALUE 'max_latency_ms":'.
+           01 WS-DL-LASTPATH      PIC X(11)
+               VALUE 'last_path":'.
+           01 WS-DL-LASTMETHOD    PIC X(13)
+               VALUE 'last_method":'.
+           01 WS-DL-VERSION       PIC X(09)
+               VALUE 'version":'.
+           01 WS-DL-NAME          PIC X(06)
+               VALUE 'name":'.
+           01 WS-DL-SAMPLES       PIC X(18)
+               VALUE 'latency_samples":['.
 
        PROCEDURE DIVISION.
        MAIN.
-           ACCEPT WS-INPUT FROM COMMAND-LINE
+      *> ACCEPT ... FROM COMMAND-LINE devuelve todos los argumentos
+      *> concatenados con espacios; se toma cada uno por separado via
+      *> ARGUMENT-NUMBER/ARGUMENT-VALUE para que el segundo argumento
+      *> (formato de salida) no termine pegado al JSON o al nombre
+      *> del archivo de lote.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-INPUT FROM ARGUMENT-VALUE
            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT))
                TO WS-INPUT-LEN
 
@@ -85,28 +319,480 @@
                STOP RUN
            END-IF
 
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-OUTPUT-FORMAT FROM ARGUMENT-VALUE
+           MOVE FUNCTION UPPER-CASE(WS-OUTPUT-FORMAT)
+               TO WS-OUTPUT-FORMAT
+
+           PERFORM READ-PARAMETERS
+           PERFORM READ-BREACH-COUNTERS
+           PERFORM READ-PREV-SNAPSHOT
+
+           MOVE SPACES TO WS-DUMMY
+           MOVE FUNCTION TRIM(WS-INPUT) TO WS-DUMMY
+           MOVE WS-DUMMY(1:1) TO WS-FIRST-CHAR
+
+           IF WS-FIRST-CHAR = '{'
+               PERFORM PROCESS-SNAPSHOT
+           ELSE
+               MOVE FUNCTION TRIM(WS-INPUT) TO WS-BATCH-NAME
+               PERFORM PROCESS-BATCH-FILE
+           END-IF
+
+           PERFORM WRITE-BREACH-COUNTERS
+           PERFORM WRITE-PREV-SNAPSHOT
+
+           MOVE WS-WORST-STATUS-CODE TO RETURN-CODE
+           STOP RUN.
+
+      *> ============================================================
+      *> Leer los umbrales de alerta desde YUZU.METRICS.PARM. Si el
+      *> archivo no existe se conservan los valores por defecto de
+      *> WORKING-STORAGE (100ms / 5% / 60s).
+      *> ============================================================
+       READ-PARAMETERS.
+           OPEN INPUT PARM-FILE
+           IF WS-PARM-FS NOT = "35"
+               READ PARM-FILE
+                   NOT AT END
+                       MOVE PM-LAT-THRESHOLD TO WS-LAT-THRESHOLD
+                       MOVE PM-ERR-THRESHOLD TO WS-ERR-THRESHOLD
+                       MOVE PM-LOWREQ-UPTIME TO WS-LOWREQ-UPTIME
+                       MOVE PM-BREACH-THRESHOLD
+                           TO WS-BREACH-THRESHOLD
+               END-READ
+               CLOSE PARM-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Cargar YUZU.METRICS.BREACH completa en WS-BREACH-TABLE. Si
+      *> el archivo no existe se arranca con la tabla vacia (racha
+      *> cero para todos los servicios).
+      *> ============================================================
+       READ-BREACH-COUNTERS.
+           OPEN INPUT BREACH-FILE
+           IF WS-BREACH-FS NOT = "35"
+               PERFORM READ-BREACH-RECORD
+               PERFORM LOAD-BREACH-RECORD UNTIL WS-BREACH-EOF = 'Y'
+               CLOSE BREACH-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Leer el siguiente registro de YUZU.METRICS.BREACH
+      *> ============================================================
+       READ-BREACH-RECORD.
+           READ BREACH-FILE
+               AT END
+                   MOVE 'Y' TO WS-BREACH-EOF
+           END-READ.
+
+      *> ============================================================
+      *> Copiar el registro leido a la siguiente fila libre de
+      *> WS-BREACH-TABLE y avanzar al siguiente registro
+      *> ============================================================
+       LOAD-BREACH-RECORD.
+           IF WS-BREACH-COUNT < 200
+               ADD 1 TO WS-BREACH-COUNT
+               SET WS-BREACH-IDX TO WS-BREACH-COUNT
+               MOVE BR-NAME           TO WS-BRT-NAME(WS-BREACH-IDX)
+               MOVE BR-HIGHLAT-STREAK
+                   TO WS-BRT-HIGHLAT-STREAK(WS-BREACH-IDX)
+               MOVE BR-HIGHERR-STREAK
+                   TO WS-BRT-HIGHERR-STREAK(WS-BREACH-IDX)
+               MOVE BR-LOWREQ-STREAK
+                   TO WS-BRT-LOWREQ-STREAK(WS-BREACH-IDX)
+           END-IF
+           PERFORM READ-BREACH-RECORD.
+
+      *> ============================================================
+      *> Volcar WS-BREACH-TABLE completa a YUZU.METRICS.BREACH,
+      *> reemplazando el contenido anterior del archivo
+      *> ============================================================
+       WRITE-BREACH-COUNTERS.
+           OPEN OUTPUT BREACH-FILE
+           PERFORM SAVE-BREACH-RECORD
+               VARYING WS-BREACH-IDX FROM 1 BY 1
+               UNTIL WS-BREACH-IDX > WS-BREACH-COUNT
+           CLOSE BREACH-FILE.
+
+      *> ============================================================
+      *> Escribir una fila de WS-BREACH-TABLE como registro de
+      *> YUZU.METRICS.BREACH
+      *> ============================================================
+       SAVE-BREACH-RECORD.
+           MOVE WS-BRT-NAME(WS-BREACH-IDX)           TO BR-NAME
+           MOVE WS-BRT-HIGHLAT-STREAK(WS-BREACH-IDX)
+               TO BR-HIGHLAT-STREAK
+           MOVE WS-BRT-HIGHERR-STREAK(WS-BREACH-IDX)
+               TO BR-HIGHERR-STREAK
+           MOVE WS-BRT-LOWREQ-STREAK(WS-BREACH-IDX)
+               TO BR-LOWREQ-STREAK
+           WRITE BREACH-RECORD.
+
+      *> ============================================================
+      *> Cargar YUZU.METRICS.PREV completa en WS-PREV-TABLE. Si el
+      *> archivo no existe se arranca con la tabla vacia (el primer
+      *> run de cada servicio no tiene delta que reportar).
+      *> ============================================================
+       READ-PREV-SNAPSHOT.
+           OPEN INPUT PREV-FILE
+           IF WS-PREV-FS NOT = "35"
+               PERFORM READ-PREV-RECORD
+               PERFORM LOAD-PREV-RECORD UNTIL WS-PREV-EOF = 'Y'
+               CLOSE PREV-FILE
+           END-IF.
+
+      *> ============================================================
+      *> Leer el siguiente registro de YUZU.METRICS.PREV
+      *> ============================================================
+       READ-PREV-RECORD.
+           READ PREV-FILE
+               AT END
+                   MOVE 'Y' TO WS-PREV-EOF
+           END-READ.
+
+      *> ============================================================
+      *> Copiar el registro leido a la siguiente fila libre de
+      *> WS-PREV-TABLE y avanzar al siguiente registro
+      *> ============================================================
+       LOAD-PREV-RECORD.
+           IF WS-PREV-COUNT < 200
+               ADD 1 TO WS-PREV-COUNT
+               SET WS-PREV-IDX TO WS-PREV-COUNT
+               MOVE PV-NAME      TO WS-PRV-NAME(WS-PREV-IDX)
+               MOVE PV-TOTAL-REQ TO WS-PRV-TOTAL-REQ(WS-PREV-IDX)
+               MOVE PV-OK-REQ    TO WS-PRV-OK-REQ(WS-PREV-IDX)
+               MOVE PV-ERR-REQ   TO WS-PRV-ERR-REQ(WS-PREV-IDX)
+           END-IF
+           PERFORM READ-PREV-RECORD.
+
+      *> ============================================================
+      *> Volcar WS-PREV-TABLE completa a YUZU.METRICS.PREV,
+      *> reemplazando el contenido anterior del archivo
+      *> ============================================================
+       WRITE-PREV-SNAPSHOT.
+           OPEN OUTPUT PREV-FILE
+           PERFORM SAVE-PREV-RECORD
+               VARYING WS-PREV-IDX FROM 1 BY 1
+               UNTIL WS-PREV-IDX > WS-PREV-COUNT
+           CLOSE PREV-FILE.
+
+      *> ============================================================
+      *> Escribir una fila de WS-PREV-TABLE como registro de
+      *> YUZU.METRICS.PREV
+      *> ============================================================
+       SAVE-PREV-RECORD.
+           MOVE WS-PRV-NAME(WS-PREV-IDX)      TO PV-NAME
+           MOVE WS-PRV-TOTAL-REQ(WS-PREV-IDX) TO PV-TOTAL-REQ
+           MOVE WS-PRV-OK-REQ(WS-PREV-IDX)    TO PV-OK-REQ
+           MOVE WS-PRV-ERR-REQ(WS-PREV-IDX)   TO PV-ERR-REQ
+           WRITE PREV-RECORD.
+
+      *> ============================================================
+      *> Ubicar (o crear) la fila de WS-PREV-TABLE para WS-NAME,
+      *> calcular WS-DELTA-TOTAL-REQ/WS-DELTA-OK-REQ/WS-DELTA-ERR-REQ
+      *> contra el valor acumulado de la corrida anterior, y dejar el
+      *> valor actual guardado para la proxima corrida. Si el
+      *> acumulado actual es menor que el anterior (el servicio se
+      *> reinicio y sus contadores volvieron a cero) se reporta el
+      *> valor actual completo como delta en vez de un numero
+      *> negativo sin sentido.
+      *>
+      *> WS-NAME en blanco (el JSON de entrada no trae "name", todavia
+      *> el caso comun/legado) no identifica ninguna instancia en
+      *> particular, asi que no hay fila de WS-PREV-TABLE que le
+      *> pertenezca de verdad: guardar o leer contra una fila
+      *> compartida mezclaria los acumulados de instancias distintas
+      *> sin nombre. En ese caso no se busca ni se persiste nada — se
+      *> reporta el total acumulado del tick completo como delta, que
+      *> es lo mas parecido a "primera vez que se ve" que se puede
+      *> decir sin una identidad real.
+      *> ============================================================
+       CALCULATE-DELTAS.
+           IF WS-NAME = SPACES
+               MOVE WS-TOTAL-REQ TO WS-DELTA-TOTAL-REQ
+               MOVE WS-OK-REQ    TO WS-DELTA-OK-REQ
+               MOVE WS-ERR-REQ   TO WS-DELTA-ERR-REQ
+           ELSE
+               MOVE 'N' TO WS-PREV-FOUND
+               PERFORM FIND-PREV-ENTRY
+                   VARYING WS-PREV-IDX FROM 1 BY 1
+                   UNTIL WS-PREV-IDX > WS-PREV-COUNT
+                      OR WS-PREV-FOUND = 'Y'
+
+               IF WS-PREV-FOUND = 'Y'
+                   SET WS-PREV-IDX TO WS-PREV-MATCH-IDX
+                   IF WS-TOTAL-REQ < WS-PRV-TOTAL-REQ(WS-PREV-IDX)
+                       MOVE WS-TOTAL-REQ TO WS-DELTA-TOTAL-REQ
+                       MOVE WS-OK-REQ    TO WS-DELTA-OK-REQ
+                       MOVE WS-ERR-REQ   TO WS-DELTA-ERR-REQ
+                   ELSE
+                       SUBTRACT WS-PRV-TOTAL-REQ(WS-PREV-IDX) FROM
+                           WS-TOTAL-REQ GIVING WS-DELTA-TOTAL-REQ
+
+                       SUBTRACT WS-PRV-OK-REQ(WS-PREV-IDX) FROM
+                           WS-OK-REQ GIVING WS-DELTA-TEMP
+                       IF WS-DELTA-TEMP < 0
+                           MOVE 0 TO WS-DELTA-OK-REQ
+                       ELSE
+                           MOVE WS-DELTA-TEMP TO WS-DELTA-OK-REQ
+                       END-IF
+
+                       SUBTRACT WS-PRV-ERR-REQ(WS-PREV-IDX) FROM
+                           WS-ERR-REQ GIVING WS-DELTA-TEMP
+                       IF WS-DELTA-TEMP < 0
+                           MOVE 0 TO WS-DELTA-ERR-REQ
+                       ELSE
+                           MOVE WS-DELTA-TEMP TO WS-DELTA-ERR-REQ
+                       END-IF
+                   END-IF
+
+                   MOVE WS-TOTAL-REQ TO WS-PRV-TOTAL-REQ(WS-PREV-IDX)
+                   MOVE WS-OK-REQ    TO WS-PRV-OK-REQ(WS-PREV-IDX)
+                   MOVE WS-ERR-REQ   TO WS-PRV-ERR-REQ(WS-PREV-IDX)
+               ELSE
+                   IF WS-PREV-COUNT < 200
+                       ADD 1 TO WS-PREV-COUNT
+                       SET WS-PREV-IDX TO WS-PREV-COUNT
+                       MOVE WS-NAME      TO WS-PRV-NAME(WS-PREV-IDX)
+                       MOVE WS-TOTAL-REQ
+                           TO WS-PRV-TOTAL-REQ(WS-PREV-IDX)
+                       MOVE WS-OK-REQ    TO WS-PRV-OK-REQ(WS-PREV-IDX)
+                       MOVE WS-ERR-REQ   TO WS-PRV-ERR-REQ(WS-PREV-IDX)
+                   END-IF
+      *>             Tabla llena y sin fila propia — no hay donde
+      *>             persistir, asi que se reporta el tick completo
+      *>             como delta sin tocar WS-PREV-TABLE (la misma
+      *>             salida que un WS-NAME en blanco, en vez de
+      *>             escribir una fila 201 que no existe)
+                   MOVE WS-TOTAL-REQ TO WS-DELTA-TOTAL-REQ
+                   MOVE WS-OK-REQ    TO WS-DELTA-OK-REQ
+                   MOVE WS-ERR-REQ   TO WS-DELTA-ERR-REQ
+               END-IF
+           END-IF.
+
+      *> ============================================================
+      *> Comparar la fila WS-PREV-IDX contra WS-NAME; si calza,
+      *> recordar el indice en WS-PREV-MATCH-IDX
+      *> ============================================================
+       FIND-PREV-ENTRY.
+           IF WS-PRV-NAME(WS-PREV-IDX) = WS-NAME
+               MOVE 'Y' TO WS-PREV-FOUND
+               SET WS-PREV-MATCH-IDX TO WS-PREV-IDX
+           END-IF.
+
+      *> ============================================================
+      *> Ubicar (o crear) la fila de WS-BREACH-TABLE para WS-NAME,
+      *> actualizar sus rachas segun las alertas de este tick y
+      *> reflejarlas en WS-HIGHLAT-STREAK/WS-HIGHERR-STREAK/
+      *> WS-LOWREQ-STREAK para que DETERMINE-STATUS las use.
+      *>
+      *> WS-NAME en blanco no identifica ninguna instancia en
+      *> particular (ver CALCULATE-DELTAS) asi que tampoco se le
+      *> busca ni crea fila en WS-BREACH-TABLE: una racha persistida
+      *> ahi mezclaria los tics de instancias sin nombre distintas,
+      *> dejando que una contamine la racha de otra. Sin fila propia
+      *> las rachas no se pueden acumular entre corridas, asi que
+      *> DETERMINE-STATUS ve solo la alerta de este tick (0 o 1).
+      *> ============================================================
+       UPDATE-BREACH-COUNTERS.
+           IF WS-NAME = SPACES
+               MOVE 0 TO WS-HIGHLAT-STREAK
+               MOVE 0 TO WS-HIGHERR-STREAK
+               MOVE 0 TO WS-LOWREQ-STREAK
+               IF WS-ALERT-HIGH-LAT = 'Y'
+                   MOVE 1 TO WS-HIGHLAT-STREAK
+               END-IF
+               IF WS-ALERT-HIGH-ERR = 'Y'
+                   MOVE 1 TO WS-HIGHERR-STREAK
+               END-IF
+               IF WS-ALERT-LOW-REQ = 'Y'
+                   MOVE 1 TO WS-LOWREQ-STREAK
+               END-IF
+           ELSE
+               MOVE 'N' TO WS-BREACH-FOUND
+               MOVE 'N' TO WS-BREACH-OVERFLOW
+               PERFORM FIND-BREACH-ENTRY
+                   VARYING WS-BREACH-IDX FROM 1 BY 1
+                   UNTIL WS-BREACH-IDX > WS-BREACH-COUNT
+                      OR WS-BREACH-FOUND = 'Y'
+
+               IF WS-BREACH-FOUND = 'Y'
+                   SET WS-BREACH-IDX TO WS-BREACH-MATCH-IDX
+               ELSE
+                   IF WS-BREACH-COUNT < 200
+                       ADD 1 TO WS-BREACH-COUNT
+                       SET WS-BREACH-IDX TO WS-BREACH-COUNT
+                       MOVE WS-NAME TO WS-BRT-NAME(WS-BREACH-IDX)
+                       MOVE 0 TO WS-BRT-HIGHLAT-STREAK(WS-BREACH-IDX)
+                       MOVE 0 TO WS-BRT-HIGHERR-STREAK(WS-BREACH-IDX)
+                       MOVE 0 TO WS-BRT-LOWREQ-STREAK(WS-BREACH-IDX)
+                   ELSE
+                       MOVE 'Y' TO WS-BREACH-OVERFLOW
+                   END-IF
+               END-IF
+
+      *>        Tabla llena y sin fila propia — no hay donde acumular
+      *>        la racha sin pisar otra fila fuera de los limites de
+      *>        la tabla, asi que se usa el mismo respaldo de una sola
+      *>        corrida que WS-NAME en blanco
+               IF WS-BREACH-OVERFLOW = 'Y'
+                   MOVE 0 TO WS-HIGHLAT-STREAK
+                   MOVE 0 TO WS-HIGHERR-STREAK
+                   MOVE 0 TO WS-LOWREQ-STREAK
+                   IF WS-ALERT-HIGH-LAT = 'Y'
+                       MOVE 1 TO WS-HIGHLAT-STREAK
+                   END-IF
+                   IF WS-ALERT-HIGH-ERR = 'Y'
+                       MOVE 1 TO WS-HIGHERR-STREAK
+                   END-IF
+                   IF WS-ALERT-LOW-REQ = 'Y'
+                       MOVE 1 TO WS-LOWREQ-STREAK
+                   END-IF
+               ELSE
+                   IF WS-ALERT-HIGH-LAT = 'Y'
+                       ADD 1 TO WS-BRT-HIGHLAT-STREAK(WS-BREACH-IDX)
+                   ELSE
+                       MOVE 0 TO WS-BRT-HIGHLAT-STREAK(WS-BREACH-IDX)
+                   END-IF
+
+                   IF WS-ALERT-HIGH-ERR = 'Y'
+                       ADD 1 TO WS-BRT-HIGHERR-STREAK(WS-BREACH-IDX)
+                   ELSE
+                       MOVE 0 TO WS-BRT-HIGHERR-STREAK(WS-BREACH-IDX)
+                   END-IF
+
+                   IF WS-ALERT-LOW-REQ = 'Y'
+                       ADD 1 TO WS-BRT-LOWREQ-STREAK(WS-BREACH-IDX)
+                   ELSE
+                       MOVE 0 TO WS-BRT-LOWREQ-STREAK(WS-BREACH-IDX)
+                   END-IF
+
+                   MOVE WS-BRT-HIGHLAT-STREAK(WS-BREACH-IDX)
+                       TO WS-HIGHLAT-STREAK
+                   MOVE WS-BRT-HIGHERR-STREAK(WS-BREACH-IDX)
+                       TO WS-HIGHERR-STREAK
+                   MOVE WS-BRT-LOWREQ-STREAK(WS-BREACH-IDX)
+                       TO WS-LOWREQ-STREAK
+               END-IF
+           END-IF.
+
+      *> ============================================================
+      *> Comparar la fila WS-BREACH-IDX contra WS-NAME; si calza,
+      *> recordar el indice en WS-BREACH-MATCH-IDX (PERFORM VARYING
+      *> sigue incrementando el indice una vez mas antes de salir
+      *> del ciclo, asi que no se puede confiar en su valor final)
+      *> ============================================================
+       FIND-BREACH-ENTRY.
+           IF WS-BRT-NAME(WS-BREACH-IDX) = WS-NAME
+               MOVE 'Y' TO WS-BREACH-FOUND
+               SET WS-BREACH-MATCH-IDX TO WS-BREACH-IDX
+           END-IF.
+
+      *> ============================================================
+      *> Procesar un solo snapshot ya cargado en WS-INPUT: parsear,
+      *> calcular, evaluar alertas, reportar y persistir. Usado
+      *> tanto para el modo de un solo JSON como, una vez por linea,
+      *> para el modo de lote.
+      *> ============================================================
+       PROCESS-SNAPSHOT.
            PERFORM PARSE-JSON
            PERFORM CALCULATE-METRICS
+           PERFORM CALCULATE-DELTAS
            PERFORM EVALUATE-ALERTS
+           PERFORM UPDATE-BREACH-COUNTERS
            PERFORM DETERMINE-STATUS
            PERFORM OUTPUT-METRICS
-           STOP RUN.
+           PERFORM APPEND-HISTORY
+           IF STATUS-CRIT
+               PERFORM WRITE-ALERT-QUEUE
+           END-IF
+           IF WS-STATUS-CODE > WS-WORST-STATUS-CODE
+               MOVE WS-STATUS-CODE TO WS-WORST-STATUS-CODE
+           END-IF.
+
+      *> ============================================================
+      *> Modo de lote — WS-BATCH-NAME trae el nombre de un archivo
+      *> con un snapshot JSON por linea (uno por instancia en
+      *> ejecucion); cada linea se procesa como si fuera el WS-INPUT
+      *> de una corrida individual, emitiendo su propio bloque de
+      *> OUTPUT-METRICS.
+      *> ============================================================
+       PROCESS-BATCH-FILE.
+           OPEN INPUT BATCH-FILE
+           IF WS-BATCH-FS NOT = "00"
+               DISPLAY "ERROR:BATCH_FILE_NOT_FOUND"
+               MOVE 3 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM READ-BATCH-LINE
+           PERFORM PROCESS-BATCH-LINE UNTIL WS-BATCH-EOF = 'Y'
+
+           CLOSE BATCH-FILE.
+
+      *> ============================================================
+      *> Leer la siguiente linea del archivo de lote hacia WS-INPUT
+      *> ============================================================
+       READ-BATCH-LINE.
+           READ BATCH-FILE
+               AT END
+                   MOVE 'Y' TO WS-BATCH-EOF
+               NOT AT END
+                   MOVE BATCH-RECORD TO WS-INPUT
+           END-READ.
+
+      *> ============================================================
+      *> Procesar la linea ya cargada en WS-INPUT (si no esta en
+      *> blanco) y avanzar a la siguiente
+      *> ============================================================
+       PROCESS-BATCH-LINE.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT)) > 0
+               PERFORM RESET-SNAPSHOT-FIELDS
+               PERFORM PROCESS-SNAPSHOT
+           END-IF
+           PERFORM READ-BATCH-LINE.
+
+      *> ============================================================
+      *> Limpiar los campos de un snapshot antes de parsear la
+      *> siguiente linea de lote, para que un campo ausente en esta
+      *> linea no herede el valor de la linea anterior
+      *> ============================================================
+       RESET-SNAPSHOT-FIELDS.
+           MOVE 0 TO WS-TOTAL-REQ WS-OK-REQ WS-ERR-REQ WS-ACTIVE
+           MOVE 0 TO WS-AVG-LAT WS-LAST-LAT WS-MIN-LAT WS-MAX-LAT
+           MOVE 0 TO WS-UPTIME
+           MOVE SPACES TO WS-LAST-PATH WS-LAST-METHOD WS-VERSION
+               WS-NAME
+           MOVE 0 TO WS-ERROR-RATE WS-SUCCESS-RATE WS-REQ-PER-MIN
+           MOVE 0 TO WS-UPTIME-MIN WS-UPTIME-HOURS WS-UPTIME-DAYS
+           MOVE 0 TO WS-LAT-SAMPLE-COUNT WS-P95-LAT WS-P99-LAT
+           MOVE 0 TO WS-DELTA-TOTAL-REQ WS-DELTA-OK-REQ WS-DELTA-ERR-REQ
+           MOVE 'N' TO WS-ALERT-HIGH-LAT WS-ALERT-HIGH-ERR
+               WS-ALERT-LOW-REQ
+           MOVE 0 TO WS-STATUS-CODE
+           MOVE SPACES TO WS-STATUS.
 
       *> ============================================================
       *> Parsear JSON simple campo por campo
       *> ============================================================
        PARSE-JSON.
+           MOVE 'N' TO WS-MISSING-TOTAL WS-MISSING-OK WS-MISSING-ERR
+               WS-MISSING-AVG WS-MISSING-LAST WS-MISSING-UPTIME
+
            MOVE SPACES TO WS-DUMMY WS-TOKEN
            UNSTRING WS-INPUT
                DELIMITED BY WS-DL-TOTAL
                INTO WS-DUMMY WS-TOKEN
            END-UNSTRING
            IF WS-TOKEN NOT = SPACES
-               UNSTRING WS-TOKEN DELIMITED BY ","
+               UNSTRING WS-TOKEN DELIMITED BY "," OR "}"
                    INTO WS-TOKEN WS-DUMMY
                END-UNSTRING
                MOVE FUNCTION NUMVAL(
                    FUNCTION TRIM(WS-TOKEN(1:10))) TO WS-TOTAL-REQ
+           ELSE
+               MOVE 'Y' TO WS-MISSING-TOTAL
            END-IF
 
            MOVE SPACES TO WS-DUMMY WS-TOKEN
@@ -115,11 +801,13 @@
                INTO WS-DUMMY WS-TOKEN
            END-UNSTRING
            IF WS-TOKEN NOT = SPACES
-               UNSTRING WS-TOKEN DELIMITED BY ","
+               UNSTRING WS-TOKEN DELIMITED BY "," OR "}"
                    INTO WS-TOKEN WS-DUMMY
                END-UNSTRING
                MOVE FUNCTION NUMVAL(
                    FUNCTION TRIM(WS-TOKEN)) TO WS-OK-REQ
+           ELSE
+               MOVE 'Y' TO WS-MISSING-OK
            END-IF
 
            MOVE SPACES TO WS-DUMMY WS-TOKEN
@@ -128,11 +816,13 @@
                INTO WS-DUMMY WS-TOKEN
            END-UNSTRING
            IF WS-TOKEN NOT = SPACES
-               UNSTRING WS-TOKEN DELIMITED BY ","
+               UNSTRING WS-TOKEN DELIMITED BY "," OR "}"
                    INTO WS-TOKEN WS-DUMMY
                END-UNSTRING
                MOVE FUNCTION NUMVAL(
                    FUNCTION TRIM(WS-TOKEN)) TO WS-ERR-REQ
+           ELSE
+               MOVE 'Y' TO WS-MISSING-ERR
            END-IF
 
            MOVE SPACES TO WS-DUMMY WS-TOKEN
@@ -141,11 +831,13 @@
                INTO WS-DUMMY WS-TOKEN
            END-UNSTRING
            IF WS-TOKEN NOT = SPACES
-               UNSTRING WS-TOKEN DELIMITED BY ","
+               UNSTRING WS-TOKEN DELIMITED BY "," OR "}"
                    INTO WS-TOKEN WS-DUMMY
                END-UNSTRING
                MOVE FUNCTION NUMVAL(
                    FUNCTION TRIM(WS-TOKEN)) TO WS-AVG-LAT
+           ELSE
+               MOVE 'Y' TO WS-MISSING-AVG
            END-IF
 
            MOVE SPACES TO WS-DUMMY WS-TOKEN
@@ -154,11 +846,13 @@
                INTO WS-DUMMY WS-TOKEN
            END-UNSTRING
            IF WS-TOKEN NOT = SPACES
-               UNSTRING WS-TOKEN DELIMITED BY ","
+               UNSTRING WS-TOKEN DELIMITED BY "," OR "}"
                    INTO WS-TOKEN WS-DUMMY
                END-UNSTRING
                MOVE FUNCTION NUMVAL(
                    FUNCTION TRIM(WS-TOKEN)) TO WS-LAST-LAT
+           ELSE
+               MOVE 'Y' TO WS-MISSING-LAST
            END-IF
 
            MOVE SPACES TO WS-DUMMY WS-TOKEN
@@ -167,11 +861,143 @@
                INTO WS-DUMMY WS-TOKEN
            END-UNSTRING
            IF WS-TOKEN NOT = SPACES
-               UNSTRING WS-TOKEN DELIMITED BY ","
+               UNSTRING WS-TOKEN DELIMITED BY "," OR "}"
                    INTO WS-TOKEN WS-DUMMY
                END-UNSTRING
                MOVE FUNCTION NUMVAL(
                    FUNCTION TRIM(WS-TOKEN)) TO WS-UPTIME
+           ELSE
+               MOVE 'Y' TO WS-MISSING-UPTIME
+           END-IF
+
+           MOVE SPACES TO WS-DUMMY WS-TOKEN
+           UNSTRING WS-INPUT
+               DELIMITED BY WS-DL-ACTIVE
+               INTO WS-DUMMY WS-TOKEN
+           END-UNSTRING
+           IF WS-TOKEN NOT = SPACES
+               UNSTRING WS-TOKEN DELIMITED BY "," OR "}"
+                   INTO WS-TOKEN WS-DUMMY
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(
+                   FUNCTION TRIM(WS-TOKEN)) TO WS-ACTIVE
+           END-IF
+
+           MOVE SPACES TO WS-DUMMY WS-TOKEN
+           UNSTRING WS-INPUT
+               DELIMITED BY WS-DL-MINLAT
+               INTO WS-DUMMY WS-TOKEN
+           END-UNSTRING
+           IF WS-TOKEN NOT = SPACES
+               UNSTRING WS-TOKEN DELIMITED BY "," OR "}"
+                   INTO WS-TOKEN WS-DUMMY
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(
+                   FUNCTION TRIM(WS-TOKEN)) TO WS-MIN-LAT
+           END-IF
+
+           MOVE SPACES TO WS-DUMMY WS-TOKEN
+           UNSTRING WS-INPUT
+               DELIMITED BY WS-DL-MAXLAT
+               INTO WS-DUMMY WS-TOKEN
+           END-UNSTRING
+           IF WS-TOKEN NOT = SPACES
+               UNSTRING WS-TOKEN DELIMITED BY "," OR "}"
+                   INTO WS-TOKEN WS-DUMMY
+               END-UNSTRING
+               MOVE FUNCTION NUMVAL(
+                   FUNCTION TRIM(WS-TOKEN)) TO WS-MAX-LAT
+           END-IF
+
+           MOVE SPACES TO WS-DUMMY WS-TOKEN
+           UNSTRING WS-INPUT
+               DELIMITED BY WS-DL-LASTPATH
+               INTO WS-DUMMY WS-TOKEN
+           END-UNSTRING
+           IF WS-TOKEN NOT = SPACES
+               UNSTRING WS-TOKEN DELIMITED BY '"'
+                   INTO WS-DUMMY WS-TOKEN
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-TOKEN) TO WS-LAST-PATH
+           END-IF
+
+           MOVE SPACES TO WS-DUMMY WS-TOKEN
+           UNSTRING WS-INPUT
+               DELIMITED BY WS-DL-LASTMETHOD
+               INTO WS-DUMMY WS-TOKEN
+           END-UNSTRING
+           IF WS-TOKEN NOT = SPACES
+               UNSTRING WS-TOKEN DELIMITED BY '"'
+                   INTO WS-DUMMY WS-TOKEN
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-TOKEN) TO WS-LAST-METHOD
+           END-IF
+
+           MOVE SPACES TO WS-DUMMY WS-TOKEN
+           UNSTRING WS-INPUT
+               DELIMITED BY WS-DL-VERSION
+               INTO WS-DUMMY WS-TOKEN
+           END-UNSTRING
+           IF WS-TOKEN NOT = SPACES
+               UNSTRING WS-TOKEN DELIMITED BY '"'
+                   INTO WS-DUMMY WS-TOKEN
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-TOKEN) TO WS-VERSION
+           END-IF
+
+           MOVE SPACES TO WS-DUMMY WS-TOKEN
+           UNSTRING WS-INPUT
+               DELIMITED BY WS-DL-NAME
+               INTO WS-DUMMY WS-TOKEN
+           END-UNSTRING
+           IF WS-TOKEN NOT = SPACES
+               UNSTRING WS-TOKEN DELIMITED BY '"'
+                   INTO WS-DUMMY WS-TOKEN
+               END-UNSTRING
+               MOVE FUNCTION TRIM(WS-TOKEN) TO WS-NAME
+           END-IF
+
+           PERFORM PARSE-LATENCY-SAMPLES.
+
+      *> ============================================================
+      *> Parsear el arreglo opcional "latency_samples":[...] en
+      *> WS-LAT-SAMPLES-TABLE. Ausente del JSON de entrada, la tabla
+      *> queda vacia y CALCULATE-METRICS no deriva p95/p99.
+      *> ============================================================
+       PARSE-LATENCY-SAMPLES.
+           MOVE 0 TO WS-LAT-SAMPLE-COUNT
+           MOVE SPACES TO WS-DUMMY WS-LAT-RAW
+           UNSTRING WS-INPUT
+               DELIMITED BY WS-DL-SAMPLES
+               INTO WS-DUMMY WS-LAT-RAW
+           END-UNSTRING
+           IF WS-LAT-RAW NOT = SPACES
+               MOVE SPACES TO WS-LAT-SAMPLE-TEXT
+               UNSTRING WS-LAT-RAW DELIMITED BY "]"
+                   INTO WS-LAT-SAMPLE-TEXT WS-DUMMY
+               END-UNSTRING
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-LAT-SAMPLE-TEXT))
+                   TO WS-LAT-TEXT-LEN
+               MOVE 1 TO WS-LAT-PTR
+               PERFORM PARSE-ONE-LATENCY-SAMPLE
+                   UNTIL WS-LAT-PTR > WS-LAT-TEXT-LEN
+                      OR WS-LAT-SAMPLE-COUNT >= 500
+           END-IF.
+
+      *> ============================================================
+      *> Extraer una muestra (entre comas) de WS-LAT-SAMPLE-TEXT a
+      *> partir de WS-LAT-PTR y agregarla a WS-LAT-SAMPLES-TABLE
+      *> ============================================================
+       PARSE-ONE-LATENCY-SAMPLE.
+           MOVE SPACES TO WS-LAT-SAMPLE-TOKEN
+           UNSTRING WS-LAT-SAMPLE-TEXT DELIMITED BY ","
+               INTO WS-LAT-SAMPLE-TOKEN
+               WITH POINTER WS-LAT-PTR
+           END-UNSTRING
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-LAT-SAMPLE-TOKEN)) > 0
+               ADD 1 TO WS-LAT-SAMPLE-COUNT
+               MOVE FUNCTION NUMVAL(FUNCTION TRIM(WS-LAT-SAMPLE-TOKEN))
+                   TO WS-LAT-SAMPLE(WS-LAT-SAMPLE-COUNT)
            END-IF.
 
       *> ============================================================
@@ -179,8 +1005,10 @@
       *> ============================================================
        CALCULATE-METRICS.
            IF WS-TOTAL-REQ > 0
-               COMPUTE WS-ERROR-RATE   = (WS-ERR-REQ / WS-TOTAL-REQ) * 100
-               COMPUTE WS-SUCCESS-RATE = (WS-OK-REQ  / WS-TOTAL-REQ) * 100
+               COMPUTE WS-ERROR-RATE   =
+                   (WS-ERR-REQ / WS-TOTAL-REQ) * 100
+               COMPUTE WS-SUCCESS-RATE =
+                   (WS-OK-REQ  / WS-TOTAL-REQ) * 100
            END-IF
 
            IF WS-UPTIME > 0
@@ -188,50 +1016,346 @@
                COMPUTE WS-UPTIME-MIN  = WS-UPTIME / 60
                COMPUTE WS-UPTIME-HOURS= WS-UPTIME / 3600
                COMPUTE WS-UPTIME-DAYS = WS-UPTIME / 86400
+           END-IF
+
+           MOVE 0 TO WS-P95-LAT WS-P99-LAT
+           IF WS-LAT-SAMPLE-COUNT > 0
+               PERFORM ORDER-LATENCY-SAMPLES
+               COMPUTE WS-P95-IDX =
+                   ((WS-LAT-SAMPLE-COUNT * 95) + 99) / 100
+               IF WS-P95-IDX < 1
+                   MOVE 1 TO WS-P95-IDX
+               END-IF
+               COMPUTE WS-P99-IDX =
+                   ((WS-LAT-SAMPLE-COUNT * 99) + 99) / 100
+               IF WS-P99-IDX < 1
+                   MOVE 1 TO WS-P99-IDX
+               END-IF
+               IF WS-P95-IDX > WS-LAT-SAMPLE-COUNT
+                   MOVE WS-LAT-SAMPLE-COUNT TO WS-P95-IDX
+               END-IF
+               IF WS-P99-IDX > WS-LAT-SAMPLE-COUNT
+                   MOVE WS-LAT-SAMPLE-COUNT TO WS-P99-IDX
+               END-IF
+               MOVE WS-LAT-SAMPLE(WS-P95-IDX) TO WS-P95-LAT
+               MOVE WS-LAT-SAMPLE(WS-P99-IDX) TO WS-P99-LAT
+           END-IF.
+
+      *> ============================================================
+      *> Ordenar WS-LAT-SAMPLES-TABLE(1:WS-LAT-SAMPLE-COUNT) de menor
+      *> a mayor (burbuja simple — la tabla cabe en 500 entradas, no
+      *> justifica un SORT con archivo intermedio) para que
+      *> CALCULATE-METRICS pueda indexar directo al percentil p95/p99
+      *> ============================================================
+       ORDER-LATENCY-SAMPLES.
+           MOVE 'Y' TO WS-LAT-SWAPPED
+           PERFORM ORDER-LATENCY-PASS
+               UNTIL WS-LAT-SWAPPED = 'N'.
+
+       ORDER-LATENCY-PASS.
+           MOVE 'N' TO WS-LAT-SWAPPED
+           PERFORM ORDER-LATENCY-COMPARE
+               VARYING WS-LAT-IDX FROM 1 BY 1
+               UNTIL WS-LAT-IDX >= WS-LAT-SAMPLE-COUNT.
+
+       ORDER-LATENCY-COMPARE.
+           IF WS-LAT-SAMPLE(WS-LAT-IDX) > WS-LAT-SAMPLE(WS-LAT-IDX + 1)
+               MOVE WS-LAT-SAMPLE(WS-LAT-IDX)     TO WS-LAT-TEMP
+               MOVE WS-LAT-SAMPLE(WS-LAT-IDX + 1) TO
+                   WS-LAT-SAMPLE(WS-LAT-IDX)
+               MOVE WS-LAT-TEMP                   TO
+                   WS-LAT-SAMPLE(WS-LAT-IDX + 1)
+               MOVE 'Y' TO WS-LAT-SWAPPED
            END-IF.
 
       *> ============================================================
       *> Evaluar alertas
       *> ============================================================
        EVALUATE-ALERTS.
-           IF WS-AVG-LAT > 100
+           IF WS-AVG-LAT > WS-LAT-THRESHOLD
                MOVE 'Y' TO WS-ALERT-HIGH-LAT
            END-IF
 
-           IF WS-ERROR-RATE > 5
+           IF WS-ERROR-RATE > WS-ERR-THRESHOLD
                MOVE 'Y' TO WS-ALERT-HIGH-ERR
            END-IF
 
-           IF WS-TOTAL-REQ = 0 AND WS-UPTIME > 60
+           IF WS-TOTAL-REQ = 0 AND WS-UPTIME > WS-LOWREQ-UPTIME
                MOVE 'Y' TO WS-ALERT-LOW-REQ
            END-IF.
 
       *> ============================================================
-      *> Determinar estado general
+      *> Determinar estado general — usa las rachas de
+      *> UPDATE-BREACH-COUNTERS en vez de las alertas del tick
+      *> actual, para que un solo tick ruidoso no dispare WARNING/
+      *> CRITICAL por si solo (ver WS-BREACH-THRESHOLD)
       *> ============================================================
        DETERMINE-STATUS.
            MOVE 1 TO WS-STATUS-CODE
            MOVE "OK" TO WS-STATUS
 
-           IF WS-ALERT-HIGH-LAT = 'Y' OR WS-ALERT-LOW-REQ = 'Y'
+           IF WS-HIGHLAT-STREAK >= WS-BREACH-THRESHOLD
+                   OR WS-LOWREQ-STREAK >= WS-BREACH-THRESHOLD
                MOVE 2 TO WS-STATUS-CODE
                MOVE "WARNING" TO WS-STATUS
            END-IF
 
-           IF WS-ALERT-HIGH-ERR = 'Y'
+           IF WS-HIGHERR-STREAK >= WS-BREACH-THRESHOLD
                MOVE 3 TO WS-STATUS-CODE
                MOVE "CRITICAL" TO WS-STATUS
            END-IF.
 
       *> ============================================================
-      *> Output formateado para C++ y Assembly
+      *> Construir WS-FIELDS-MISSING con los nombres de los campos
+      *> que PARSE-JSON no encontro en el JSON de entrada, separados
+      *> por espacio, o "NONE" si vinieron los seis
+      *> ============================================================
+       BUILD-FIELDS-MISSING.
+           MOVE SPACES TO WS-FIELDS-MISSING
+           MOVE 1 TO WS-FM-PTR
+
+           IF WS-MISSING-TOTAL = 'Y'
+               STRING "TOTAL_REQ " DELIMITED BY SIZE
+                   INTO WS-FIELDS-MISSING
+                   WITH POINTER WS-FM-PTR
+               END-STRING
+           END-IF
+           IF WS-MISSING-OK = 'Y'
+               STRING "OK_REQ " DELIMITED BY SIZE
+                   INTO WS-FIELDS-MISSING
+                   WITH POINTER WS-FM-PTR
+               END-STRING
+           END-IF
+           IF WS-MISSING-ERR = 'Y'
+               STRING "ERR_REQ " DELIMITED BY SIZE
+                   INTO WS-FIELDS-MISSING
+                   WITH POINTER WS-FM-PTR
+               END-STRING
+           END-IF
+           IF WS-MISSING-AVG = 'Y'
+               STRING "AVG_LAT " DELIMITED BY SIZE
+                   INTO WS-FIELDS-MISSING
+                   WITH POINTER WS-FM-PTR
+               END-STRING
+           END-IF
+           IF WS-MISSING-LAST = 'Y'
+               STRING "LAST_LAT " DELIMITED BY SIZE
+                   INTO WS-FIELDS-MISSING
+                   WITH POINTER WS-FM-PTR
+               END-STRING
+           END-IF
+           IF WS-MISSING-UPTIME = 'Y'
+               STRING "UPTIME_SEC " DELIMITED BY SIZE
+                   INTO WS-FIELDS-MISSING
+                   WITH POINTER WS-FM-PTR
+               END-STRING
+           END-IF
+
+           IF WS-FM-PTR = 1
+               MOVE "NONE" TO WS-FIELDS-MISSING
+           END-IF.
+
+      *> ============================================================
+      *> Reportar el snapshot ya calculado en el formato pedido por
+      *> el segundo argumento de linea de comandos (CSV/JSON); sin
+      *> ese argumento se mantiene el formato KEY:value de siempre,
+      *> el que consumen los componentes en C++ y Assembly
       *> ============================================================
        OUTPUT-METRICS.
+           PERFORM BUILD-FIELDS-MISSING
+           PERFORM PREPARE-JSON-EDITED-FIELDS
+           EVALUATE WS-OUTPUT-FORMAT
+               WHEN "CSV"
+                   PERFORM OUTPUT-METRICS-CSV
+               WHEN "JSON"
+                   PERFORM OUTPUT-METRICS-JSON
+               WHEN OTHER
+                   PERFORM OUTPUT-METRICS-KV
+           END-EVALUATE
+           PERFORM OUTPUT-METRICS-FIXED.
+
+      *> ============================================================
+      *> Volcar cada campo numerico con punto decimal implicito (o
+      *> con cero a la izquierda) a su campo editado WS-JSON-* —
+      *> mismos campos editados que usan tanto OUTPUT-METRICS-CSV
+      *> como OUTPUT-METRICS-JSON, asi que un consumidor de cualquiera
+      *> de los dos formatos ve "95.00" en vez de "09500"
+      *> ============================================================
+       PREPARE-JSON-EDITED-FIELDS.
+           MOVE WS-TOTAL-REQ        TO WS-JSON-TOTAL-REQ
+           MOVE WS-OK-REQ           TO WS-JSON-OK-REQ
+           MOVE WS-ERR-REQ          TO WS-JSON-ERR-REQ
+           MOVE WS-DELTA-TOTAL-REQ  TO WS-JSON-DELTA-TOTAL-REQ
+           MOVE WS-DELTA-OK-REQ     TO WS-JSON-DELTA-OK-REQ
+           MOVE WS-DELTA-ERR-REQ    TO WS-JSON-DELTA-ERR-REQ
+           MOVE WS-SUCCESS-RATE     TO WS-JSON-SUCCESS-RATE
+           MOVE WS-ERROR-RATE       TO WS-JSON-ERROR-RATE
+           MOVE WS-AVG-LAT          TO WS-JSON-AVG-LAT
+           MOVE WS-LAST-LAT         TO WS-JSON-LAST-LAT
+           MOVE WS-REQ-PER-MIN      TO WS-JSON-REQ-PER-MIN
+           MOVE WS-UPTIME           TO WS-JSON-UPTIME
+           MOVE WS-UPTIME-MIN       TO WS-JSON-UPTIME-MIN
+           MOVE WS-UPTIME-HOURS     TO WS-JSON-UPTIME-HOURS
+           MOVE WS-UPTIME-DAYS      TO WS-JSON-UPTIME-DAYS
+           MOVE WS-ACTIVE           TO WS-JSON-ACTIVE
+           MOVE WS-MIN-LAT          TO WS-JSON-MIN-LAT
+           MOVE WS-MAX-LAT          TO WS-JSON-MAX-LAT
+           MOVE WS-P95-LAT          TO WS-JSON-P95-LAT
+           MOVE WS-P99-LAT          TO WS-JSON-P99-LAT.
+
+      *> ============================================================
+      *> Una fila CSV con los mismos campos que OUTPUT-METRICS-KV,
+      *> en el mismo orden
+      *> ============================================================
+       OUTPUT-METRICS-CSV.
+           MOVE SPACES TO WS-FMT-LINE
+           STRING FUNCTION TRIM(WS-NAME)       DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-STATUS)        DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               WS-STATUS-CODE                  DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-TOTAL-REQ)    DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-OK-REQ)       DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ERR-REQ)      DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-DELTA-TOTAL-REQ) DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-DELTA-OK-REQ)    DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-DELTA-ERR-REQ)   DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-SUCCESS-RATE) DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ERROR-RATE)   DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-AVG-LAT)      DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-LAST-LAT)     DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-REQ-PER-MIN)  DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-UPTIME)        DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-UPTIME-MIN)    DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-UPTIME-HOURS)  DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-UPTIME-DAYS)   DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ACTIVE)        DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-MIN-LAT)      DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-MAX-LAT)      DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-P95-LAT)      DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-P99-LAT)      DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LAST-PATH)      DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LAST-METHOD)    DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-VERSION)        DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               WS-ALERT-HIGH-LAT                DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               WS-ALERT-HIGH-ERR                DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               WS-ALERT-LOW-REQ                 DELIMITED BY SIZE
+               ","                             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-FIELDS-MISSING) DELIMITED BY SIZE
+               INTO WS-FMT-LINE
+           END-STRING
+           DISPLAY FUNCTION TRIM(WS-FMT-LINE).
+
+      *> ============================================================
+      *> Un objeto JSON plano con los mismos campos que
+      *> OUTPUT-METRICS-KV
+      *> ============================================================
+       OUTPUT-METRICS-JSON.
+           MOVE SPACES TO WS-FMT-LINE
+           STRING '{"name":"'                  DELIMITED BY SIZE
+               FUNCTION TRIM(WS-NAME)           DELIMITED BY SIZE
+               '","status":"'                  DELIMITED BY SIZE
+               FUNCTION TRIM(WS-STATUS)         DELIMITED BY SIZE
+               '","status_code":'               DELIMITED BY SIZE
+               WS-STATUS-CODE                   DELIMITED BY SIZE
+               ',"total_requests":'             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-TOTAL-REQ) DELIMITED BY SIZE
+               ',"ok_requests":'                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-OK-REQ)    DELIMITED BY SIZE
+               ',"error_requests":'             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ERR-REQ)   DELIMITED BY SIZE
+               ',"delta_total_requests":'       DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-DELTA-TOTAL-REQ) DELIMITED BY SIZE
+               ',"delta_ok_requests":'          DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-DELTA-OK-REQ)    DELIMITED BY SIZE
+               ',"delta_error_requests":'       DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-DELTA-ERR-REQ)   DELIMITED BY SIZE
+               ',"success_rate":'               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-SUCCESS-RATE)    DELIMITED BY SIZE
+               ',"error_rate":'                 DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ERROR-RATE)      DELIMITED BY SIZE
+               ',"avg_latency_ms":'             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-AVG-LAT)         DELIMITED BY SIZE
+               ',"last_latency_ms":'            DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-LAST-LAT)        DELIMITED BY SIZE
+               ',"req_per_min":'                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-REQ-PER-MIN)     DELIMITED BY SIZE
+               ',"uptime_seconds":'             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-UPTIME)          DELIMITED BY SIZE
+               ',"uptime_min":'                 DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-UPTIME-MIN)      DELIMITED BY SIZE
+               ',"uptime_hours":'                DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-UPTIME-HOURS)    DELIMITED BY SIZE
+               ',"uptime_days":'                 DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-UPTIME-DAYS)     DELIMITED BY SIZE
+               ',"active":'                     DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-ACTIVE)          DELIMITED BY SIZE
+               ',"min_latency_ms":'             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-MIN-LAT)         DELIMITED BY SIZE
+               ',"max_latency_ms":'             DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-MAX-LAT)         DELIMITED BY SIZE
+               ',"p95_latency_ms":'              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-P95-LAT)         DELIMITED BY SIZE
+               ',"p99_latency_ms":'              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-JSON-P99-LAT)         DELIMITED BY SIZE
+               ',"last_path":"'                 DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LAST-PATH)      DELIMITED BY SIZE
+               '","last_method":"'              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-LAST-METHOD)    DELIMITED BY SIZE
+               '","version":"'                  DELIMITED BY SIZE
+               FUNCTION TRIM(WS-VERSION)        DELIMITED BY SIZE
+               '","alert_high_lat":"'           DELIMITED BY SIZE
+               WS-ALERT-HIGH-LAT                DELIMITED BY SIZE
+               '","alert_high_err":"'           DELIMITED BY SIZE
+               WS-ALERT-HIGH-ERR                DELIMITED BY SIZE
+               '","alert_low_req":"'            DELIMITED BY SIZE
+               WS-ALERT-LOW-REQ                 DELIMITED BY SIZE
+               '","fields_missing":"'           DELIMITED BY SIZE
+               FUNCTION TRIM(WS-FIELDS-MISSING) DELIMITED BY SIZE
+               '"}'                             DELIMITED BY SIZE
+               INTO WS-FMT-LINE
+           END-STRING
+           DISPLAY FUNCTION TRIM(WS-FMT-LINE).
+
+      *> ============================================================
+      *> Formato KEY:value de siempre, para C++ y Assembly
+      *> ============================================================
+       OUTPUT-METRICS-KV.
+           DISPLAY "NAME:"         FUNCTION TRIM(WS-NAME)
            DISPLAY "STATUS:"       FUNCTION TRIM(WS-STATUS)
            DISPLAY "STATUS_CODE:"  WS-STATUS-CODE
            DISPLAY "TOTAL_REQ:"    WS-TOTAL-REQ
            DISPLAY "OK_REQ:"       WS-OK-REQ
            DISPLAY "ERR_REQ:"      WS-ERR-REQ
+           DISPLAY "DELTA_TOTAL_REQ:" WS-DELTA-TOTAL-REQ
+           DISPLAY "DELTA_OK_REQ:"    WS-DELTA-OK-REQ
+           DISPLAY "DELTA_ERR_REQ:"   WS-DELTA-ERR-REQ
            DISPLAY "SUCCESS_RATE:" WS-SUCCESS-RATE
            DISPLAY "ERROR_RATE:"   WS-ERROR-RATE
            DISPLAY "AVG_LAT:"      WS-AVG-LAT
@@ -241,6 +1365,103 @@
            DISPLAY "UPTIME_MIN:"   WS-UPTIME-MIN
            DISPLAY "UPTIME_HOURS:" WS-UPTIME-HOURS
            DISPLAY "UPTIME_DAYS:"  WS-UPTIME-DAYS
+           DISPLAY "ACTIVE:"       WS-ACTIVE
+           DISPLAY "MIN_LAT:"      WS-MIN-LAT
+           DISPLAY "MAX_LAT:"      WS-MAX-LAT
+           DISPLAY "P95_LAT:"      WS-P95-LAT
+           DISPLAY "P99_LAT:"      WS-P99-LAT
+           DISPLAY "LAST_PATH:"    FUNCTION TRIM(WS-LAST-PATH)
+           DISPLAY "LAST_METHOD:"  FUNCTION TRIM(WS-LAST-METHOD)
+           DISPLAY "VERSION:"      FUNCTION TRIM(WS-VERSION)
            DISPLAY "ALERT_HIGH_LAT:" WS-ALERT-HIGH-LAT
            DISPLAY "ALERT_HIGH_ERR:" WS-ALERT-HIGH-ERR
-           DISPLAY "ALERT_LOW_REQ:"  WS-ALERT-LOW-REQ.
+           DISPLAY "ALERT_LOW_REQ:"  WS-ALERT-LOW-REQ
+           DISPLAY "FIELDS_MISSING:" FUNCTION TRIM(WS-FIELDS-MISSING).
+
+      *> ============================================================
+      *> Registro de ancho fijo para C++ y Assembly (YUZU.METRICS.
+      *> FIXED) — se construye en WS-OUTPUT, usando WS-FORMATTED-LAT
+      *> para la latencia editada, en vez de depender de que el
+      *> espaciado de un DISPLAY nunca cambie
+      *> ============================================================
+       OUTPUT-METRICS-FIXED.
+           MOVE WS-AVG-LAT TO WS-FORMATTED-LAT
+           MOVE SPACES TO WS-OUTPUT
+           STRING WS-NAME            DELIMITED BY SIZE
+               WS-STATUS              DELIMITED BY SIZE
+               WS-STATUS-CODE         DELIMITED BY SIZE
+               WS-TOTAL-REQ           DELIMITED BY SIZE
+               WS-OK-REQ              DELIMITED BY SIZE
+               WS-ERR-REQ             DELIMITED BY SIZE
+               WS-FORMATTED-LAT       DELIMITED BY SIZE
+               WS-UPTIME              DELIMITED BY SIZE
+               INTO WS-OUTPUT
+           END-STRING
+
+           OPEN EXTEND FIXED-FILE
+           IF WS-FIXED-FS = "35"
+               OPEN OUTPUT FIXED-FILE
+               CLOSE FIXED-FILE
+               OPEN EXTEND FIXED-FILE
+           END-IF
+
+           MOVE WS-OUTPUT(1:100) TO FIXED-OUT-RECORD
+           WRITE FIXED-OUT-RECORD
+
+           CLOSE FIXED-FILE.
+
+      *> ============================================================
+      *> Anexar la corrida actual a la historia diaria
+      *> (YUZU.METRICS.HIST). Si el archivo aun no existe, OPEN
+      *> EXTEND falla con status 35; se crea vacio y se reintenta.
+      *> ============================================================
+       APPEND-HISTORY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           MOVE WS-CURRENT-DATE(1:14) TO WS-TIMESTAMP
+
+           OPEN EXTEND HIST-FILE
+           IF WS-HIST-FS = "35"
+               OPEN OUTPUT HIST-FILE
+               CLOSE HIST-FILE
+               OPEN EXTEND HIST-FILE
+           END-IF
+
+           MOVE WS-TIMESTAMP   TO HR-TIMESTAMP
+           MOVE WS-NAME        TO HR-NAME
+           MOVE WS-TOTAL-REQ   TO HR-TOTAL-REQ
+           MOVE WS-OK-REQ      TO HR-OK-REQ
+           MOVE WS-ERR-REQ     TO HR-ERR-REQ
+           MOVE WS-AVG-LAT     TO HR-AVG-LAT
+           MOVE WS-STATUS-CODE TO HR-STATUS-CODE
+           WRITE HIST-RECORD
+
+           CLOSE HIST-FILE.
+
+      *> ============================================================
+      *> Anexar el snapshot completo a la cola de alertas
+      *> (YUZU.ALERTS.QUEUE) cuando el estado llego a CRITICAL, para
+      *> que el poller de paging no tenga que leer el log general.
+      *> ============================================================
+       WRITE-ALERT-QUEUE.
+           OPEN EXTEND ALERT-FILE
+           IF WS-ALERT-FS = "35"
+               OPEN OUTPUT ALERT-FILE
+               CLOSE ALERT-FILE
+               OPEN EXTEND ALERT-FILE
+           END-IF
+
+           MOVE WS-TIMESTAMP   TO AQ-TIMESTAMP
+           MOVE WS-NAME        TO AQ-NAME
+           MOVE WS-STATUS      TO AQ-STATUS
+           MOVE WS-STATUS-CODE TO AQ-STATUS-CODE
+           MOVE WS-TOTAL-REQ   TO AQ-TOTAL-REQ
+           MOVE WS-OK-REQ      TO AQ-OK-REQ
+           MOVE WS-ERR-REQ     TO AQ-ERR-REQ
+           MOVE WS-ERROR-RATE  TO AQ-ERROR-RATE
+           MOVE WS-AVG-LAT     TO AQ-AVG-LAT
+           MOVE WS-LAST-LAT    TO AQ-LAST-LAT
+           MOVE WS-ACTIVE      TO AQ-ACTIVE
+           MOVE WS-UPTIME      TO AQ-UPTIME
+           WRITE ALERT-RECORD
+
+           CLOSE ALERT-FILE.
