@@ -0,0 +1,12 @@
+      *> ============================================================
+      *> YUZUPREV — layout del registro de snapshot previo
+      *> Un registro por servicio distinto visto en YUZU.METRICS.PREV;
+      *> guarda los contadores acumulados del ultimo run para que
+      *> CALCULATE-DELTAS pueda restar y reportar "desde el ultimo
+      *> chequeo" en vez de solo los totales de vida del servicio.
+      *> ============================================================
+       01  PREV-RECORD.
+           05 PV-NAME             PIC X(32).
+           05 PV-TOTAL-REQ        PIC 9(10).
+           05 PV-OK-REQ           PIC 9(10).
+           05 PV-ERR-REQ          PIC 9(10).
