@@ -0,0 +1,131 @@
+      *> ============================================================
+      *> Yuzu — COBOL Metrics History Report
+      *> Compilar: cobc -x -o yuzu-metrics-rpt metrics-rpt.cob
+      *> Uso:      ./yuzu-metrics-rpt
+      *> Lee YUZU.METRICS.HIST (escrito por YUZU-METRICS) de punta a
+      *> punta y produce un reporte de control-break por hora:
+      *> volumen de requests, promedio de AVG_LAT y el peor
+      *> STATUS_CODE visto en esa hora.
+      *> ============================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YUZU-METRICS-RPT.
+       AUTHOR. YUZU-PROJECT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HIST-FILE ASSIGN TO "YUZU.METRICS.HIST"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-HIST-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HIST-FILE.
+           COPY "yuzuhist.cpy".
+
+       WORKING-STORAGE SECTION.
+           01 WS-HIST-FS          PIC XX      VALUE SPACES.
+           01 WS-EOF-FLAG         PIC X       VALUE 'N'.
+           01 WS-ANY-RECORDS      PIC X       VALUE 'N'.
+
+      *> Control-break por hora (primeros 10 caracteres de
+      *> HR-TIMESTAMP = AAAAMMDDHH)
+           01 WS-HOUR-INIT        PIC X       VALUE 'N'.
+           01 WS-CURRENT-HOUR     PIC X(10)   VALUE SPACES.
+           01 WS-THIS-HOUR        PIC X(10)   VALUE SPACES.
+           01 WS-HOUR-RUNS        PIC 9(6)    VALUE 0.
+           01 WS-HOUR-REQ-VOL     PIC 9(12)   VALUE 0.
+           01 WS-HOUR-LAT-SUM     PIC 9(12)V99 VALUE 0.
+           01 WS-HOUR-AVG-LAT     PIC 9(8)V99 VALUE 0.
+           01 WS-HOUR-WORST-CODE  PIC 9       VALUE 0.
+           01 WS-HOUR-WORST-NAME  PIC X(8)    VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT HIST-FILE
+           IF WS-HIST-FS = "35"
+               DISPLAY "ERROR:NO_HISTORY_FILE"
+               STOP RUN
+           END-IF
+
+           DISPLAY "HOUR       RUNS   REQ_VOL      AVG_LAT  WORST"
+               "_STATUS"
+
+           PERFORM READ-HIST-RECORD
+           PERFORM PROCESS-HIST-RECORD UNTIL WS-EOF-FLAG = 'Y'
+
+           IF WS-ANY-RECORDS = 'Y'
+               PERFORM PRINT-HOUR-BREAK
+           END-IF
+
+           CLOSE HIST-FILE
+           STOP RUN.
+
+      *> ============================================================
+      *> Leer el siguiente registro de historia
+      *> ============================================================
+       READ-HIST-RECORD.
+           READ HIST-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   MOVE 'Y' TO WS-ANY-RECORDS
+           END-READ.
+
+      *> ============================================================
+      *> Acumular el registro actual en la hora en curso; al
+      *> cambiar de hora, imprimir el control-break y reiniciar
+      *> los acumuladores
+      *> ============================================================
+       PROCESS-HIST-RECORD.
+           MOVE HR-TIMESTAMP(1:10) TO WS-THIS-HOUR
+
+           IF WS-HOUR-INIT = 'N'
+               MOVE WS-THIS-HOUR TO WS-CURRENT-HOUR
+               MOVE 'Y' TO WS-HOUR-INIT
+           END-IF
+
+           IF WS-THIS-HOUR NOT = WS-CURRENT-HOUR
+               PERFORM PRINT-HOUR-BREAK
+               MOVE WS-THIS-HOUR TO WS-CURRENT-HOUR
+               PERFORM RESET-HOUR-ACCUM
+           END-IF
+
+           ADD 1             TO WS-HOUR-RUNS
+           ADD HR-TOTAL-REQ  TO WS-HOUR-REQ-VOL
+           ADD HR-AVG-LAT    TO WS-HOUR-LAT-SUM
+           IF HR-STATUS-CODE > WS-HOUR-WORST-CODE
+               MOVE HR-STATUS-CODE TO WS-HOUR-WORST-CODE
+           END-IF
+
+           PERFORM READ-HIST-RECORD.
+
+      *> ============================================================
+      *> Imprimir la linea de control-break de la hora en curso
+      *> ============================================================
+       PRINT-HOUR-BREAK.
+           MOVE 0 TO WS-HOUR-AVG-LAT
+           IF WS-HOUR-RUNS > 0
+               COMPUTE WS-HOUR-AVG-LAT = WS-HOUR-LAT-SUM / WS-HOUR-RUNS
+           END-IF
+
+           EVALUATE WS-HOUR-WORST-CODE
+               WHEN 1 MOVE "OK"       TO WS-HOUR-WORST-NAME
+               WHEN 2 MOVE "WARNING"  TO WS-HOUR-WORST-NAME
+               WHEN 3 MOVE "CRITICAL" TO WS-HOUR-WORST-NAME
+               WHEN OTHER MOVE "UNKNOWN" TO WS-HOUR-WORST-NAME
+           END-EVALUATE
+
+           DISPLAY WS-CURRENT-HOUR " " WS-HOUR-RUNS " " WS-HOUR-REQ-VOL
+               " " WS-HOUR-AVG-LAT " " FUNCTION TRIM(WS-HOUR-WORST-NAME).
+
+      *> ============================================================
+      *> Reiniciar acumuladores para la nueva hora
+      *> ============================================================
+       RESET-HOUR-ACCUM.
+           MOVE 0 TO WS-HOUR-RUNS
+           MOVE 0 TO WS-HOUR-REQ-VOL
+           MOVE 0 TO WS-HOUR-LAT-SUM
+           MOVE 0 TO WS-HOUR-WORST-CODE.
