@@ -0,0 +1,16 @@
+      *> ============================================================
+      *> YUZUFIX — layout del registro de ancho fijo para los
+      *> componentes en C++ y Assembly (ver OUTPUT-METRICS-FIXED en
+      *> metrics.cob). Cada corrida escribe un registro de columnas
+      *> fijas a YUZU.METRICS.FIXED, para no depender de que el
+      *> espaciado de un DISPLAY nunca cambie.
+      *> ============================================================
+       01  FIXED-OUT-RECORD.
+           05 FX-NAME             PIC X(32).
+           05 FX-STATUS           PIC X(16).
+           05 FX-STATUS-CODE      PIC 9(01).
+           05 FX-TOTAL-REQ        PIC 9(10).
+           05 FX-OK-REQ           PIC 9(10).
+           05 FX-ERR-REQ          PIC 9(10).
+           05 FX-AVG-LAT          PIC Z(7)9.99.
+           05 FX-UPTIME           PIC 9(10).
